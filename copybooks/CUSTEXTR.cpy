@@ -0,0 +1,19 @@
+      *>---------------------------------------------------------------
+      *> CUSTEXTR - daily customer-extract record layout.
+      *> COPY this under a caller-supplied 01 level, e.g.
+      *>     01 CUSTOMER-EXTRACT-RECORD.
+      *>         COPY CUSTEXTR.
+      *> Carries only the fields an upstream daily extract actually
+      *> supplies - IDENT/CUSTOMNAME/DATEOFBIRTH. ACCOUNT-BALANCE and
+      *> AGE-BAND are derived/persisted by MOVE-FEATURE-TEST itself
+      *> (running balance from transaction postings, age band from
+      *> DATEOFBIRTH) and have no place on the incoming extract; see
+      *> CUSTREC for the full customer-master layout those fields
+      *> belong to.
+      *>---------------------------------------------------------------
+000010     05 IDENT PIC 9(3).
+000020     05 CUSTOMNAME PIC X(20).
+000030     05 DATEOFBIRTH.
+000040         10 MOB PIC 99.
+000050         10 DOB PIC 99.
+000060         10 YOB PIC 9(4).
