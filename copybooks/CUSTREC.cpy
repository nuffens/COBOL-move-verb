@@ -0,0 +1,20 @@
+      *>---------------------------------------------------------------
+      *> CUSTREC - shared customer record layout.
+      *> COPY this under a caller-supplied 01 level, e.g.
+      *>     01 WS-CUSTOMER-RECORD.
+      *>         COPY CUSTREC.
+      *> Shared by MOVE-FEATURE-TEST and any accounts-receivable /
+      *> mailing-label program that needs the same customer layout.
+      *>---------------------------------------------------------------
+000010     05 IDENT PIC 9(3).
+000020     05 CUSTOMNAME PIC X(20).
+000030     05 DATEOFBIRTH.
+000040         10 MOB PIC 99.
+000050         10 DOB PIC 99.
+000060         10 YOB PIC 9(4).
+000070     05 ACCOUNT-BALANCE PIC S9(7)V99.
+000080     05 AGE-BAND PIC X(5).
+000090         88 AGE-BAND-UNDER-18 VALUE "U18  ".
+000100         88 AGE-BAND-18-TO-34 VALUE "18-34".
+000110         88 AGE-BAND-35-TO-54 VALUE "35-54".
+000120         88 AGE-BAND-55-PLUS VALUE "55+  ".
