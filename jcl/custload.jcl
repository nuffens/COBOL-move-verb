@@ -0,0 +1,93 @@
+//CUSTLOAD JOB (ACCTNO),'CUSTOMER LOAD',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY CUSTOMER MASTER LOAD                                   *
+//* RUNS THE MOVE-FEATURE-TEST CUSTOMER LOADER (LINK-EDITED INTO  *
+//* PROD.COBOL.LOADLIB AS LOAD MODULE CUSLOAD) AGAINST THE DAILY  *
+//* CUSTOMER EXTRACT.                                             *
+//* CUSTMAST IS THE PERSISTENT CUSTOMER MASTER (PROD.CUSTOMER.    *
+//* MASTER) - IT CARRIES ACCOUNT-BALANCE FORWARD ACROSS RUNS AND  *
+//* IS OPENED I-O BY THE LOADER, SO IT IS ALLOCATED DISP=OLD. OPS *
+//* PRE-CREATES THIS DATA SET ONCE VIA IDCAMS (EMPTY, KEYED ON    *
+//* IDENT) BEFORE THE FIRST RUN - THE LOADER HAS NO BOOTSTRAP     *
+//* LOGIC OF ITS OWN FOR CUSTMAST SINCE DISP=OLD REQUIRES THE     *
+//* DATA SET TO ALREADY EXIST.                                   *
+//* &INDSN IS THE DAILY INCOMING EXTRACT (CUSTEXT) - A TRANSIENT,  *
+//* READ-ONLY FEED OF NEW/CHANGED CUSTOMER RECORDS (IDENT/NAME/   *
+//* DATE OF BIRTH ONLY - NOT BALANCE OR AGE BAND, WHICH ARE       *
+//* DERIVED/PERSISTED BY THE LOADER ITSELF) THAT IS SORTED INTO   *
+//* IDENT SEQUENCE AHEAD OF STEP1 AND MATCHED AGAINST CUSTMAST,   *
+//* INSERTING NEW IDENTS AND UPDATING EXISTING ONES IN PLACE.     *
+//* CUSTLOAD IS A PROC SO THE SCHEDULER SUPPLIES RUNDATE/INDSN AS *
+//* OVERRIDES ON THE EXEC CUSTLOAD STATEMENT BELOW INSTEAD OF AN  *
+//* UNDEFINED SYMBOL - SEE THE RUNLOAD STEP FOR A SAMPLE DAILY    *
+//* INVOCATION. RESTART/LOIDENT/HIIDENT DEFAULT TO A FULL RUN     *
+//* WITH NO IDENT RANGE LIMIT; A RESTART RERUN OVERRIDES RESTART= *
+//* WITH THE LAST IDENT SHOWN ON THE PRIOR RUN'S CHECKPOINT       *
+//* MESSAGE AND RESUBMITS WITH THE SAME RUNDATE, WHICH IS WHY THE *
+//* REPORT DATA SETS BELOW USE DISP=MOD RATHER THAN NEW.          *
+//* TRANDSN IS OPTIONAL - THE DAILY TRANSACTION EXTRACT DOES NOT  *
+//* ALWAYS EXIST, SO IT DEFAULTS TO A DUMMY DD AND THE LOADER     *
+//* POSTS ZERO DEBIT/CREDIT ACTIVITY FOR THE RUN. WHEN A TRANDSN  *
+//* IS SUPPLIED IT IS SORTED INTO IDENT SEQUENCE AHEAD OF STEP1,  *
+//* SINCE THE LOADER'S MATCH/MERGE AGAINST CUSTMAST ASSUMES THE   *
+//* TRANSACTION EXTRACT IS ALREADY IN ASCENDING IDENT ORDER. THE  *
+//* CUSTOMER EXTRACT IS NOT OPTIONAL, SO IT IS ALWAYS SORTED BY   *
+//* SORTCUST BELOW FOR THE SAME REASON.                           *
+//*--------------------------------------------------------------*
+//CUSTLOAD PROC RUNDATE=00000000,
+//         INDSN=PROD.CUSTOMER.EXTRACT.DAILY,
+//         TRANDSN=,
+//         RESTART=,
+//         LOIDENT=,
+//         HIIDENT=
+//SORTCUST EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DISP=SHR,DSN=&INDSN
+//SORTOUT  DD DSN=&&SRTCUST,DISP=(NEW,PASS),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=31,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,3,CH,A)
+/*
+//         IF (&TRANDSN NE '') THEN
+//SORTTRAN EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DISP=SHR,DSN=&TRANDSN
+//SORTOUT  DD DSN=&&SRTTRAN,DISP=(NEW,PASS),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=11,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,3,CH,A)
+/*
+//         ENDIF
+//STEP1    EXEC PGM=CUSLOAD,
+//         PARM='&RUNDATE,&RESTART,&LOIDENT,&HIIDENT'
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//CUSTMAST DD DISP=OLD,DSN=PROD.CUSTOMER.MASTER
+//CUSTEXT  DD DISP=(OLD,DELETE),DSN=*.SORTCUST.SORTOUT
+//         IF (&TRANDSN NE '') THEN
+//TRANFILE DD DISP=(OLD,DELETE),DSN=*.SORTTRAN.SORTOUT
+//         ELSE
+//TRANFILE DD DUMMY
+//         ENDIF
+//CHKPT    DD DISP=SHR,DSN=PROD.CUSTOMER.CHKPT
+//CUSTRPT  DD DISP=(MOD,CATLG,DELETE),
+//         DSN=PROD.CUSTOMER.RPT.&RUNDATE,
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//EXCPRPT  DD DISP=(MOD,CATLG,DELETE),
+//         DSN=PROD.CUSTOMER.EXCP.&RUNDATE,
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//         PEND
+//*--------------------------------------------------------------*
+//* SAMPLE DAILY INVOCATION - THE SCHEDULER SUBSTITUTES TODAY'S   *
+//* RUNDATE AND THE CORRESPONDING EXTRACT DSNS IN PLACE OF THE    *
+//* LITERALS SHOWN HERE BEFORE THIS JOB IS SUBMITTED.             *
+//*--------------------------------------------------------------*
+//RUNLOAD  EXEC CUSTLOAD,RUNDATE=20250615,
+//         INDSN=PROD.CUSTOMER.EXTRACT.20250615,
+//         TRANDSN=PROD.CUSTOMER.TRANS.20250615
