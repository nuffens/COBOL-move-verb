@@ -1,48 +1,740 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. MOVE-FEATURE-TEST.
-000300 AUTHOR. AMBER OLSEN.
-000400 DATE-WRITTEN. SEPTEMBER 20TH 2022.
-000500 ENVIRONMENT DIVISION.
-
-000600 DATA DIVISION.
-
-000700 FILE SECTION.
-
-000800 WORKING-STORAGE SECTION.
-000805 01 SAMPLEDATA PIC X(10) VALUE "STUFF".
-000810 01 JUSTLETTERS PIC AAA VALUE "ABC".
-000815 01 JUSTNUMS PIC 9(4) VALUE 1234.
-000820 01 SIGNEDINT PIC S9(4) VALUE -1234.
-      *>BELOW, THE 'V' AFTER THE () MEANS DECIMAL PLACES 
-000825 01 PAYCHECK PIC 9(4)V99 VALUE ZEROS.
-000830
-
-000835 01 CUSTOMER.
-000840     02 IDENT PIC 9(3).
-000845     02 CUSTOMNAME PIC X(20).
-000850     02 DATEOFBIRTH.
-000855         03 MOB PIC 99.
-000860         03 DOB PIC 99.
-000865         03 YOB PIC 9(4).
-
-000870 01 NUM1 PIC 9 VALUE 5.
-000875 01 NUM2 PIC 9 VALUE 4.
-000880 01 NUM3 PIC 9 VALUE 2.
-000885 01 ANS PIC S99V99 VALUE 0.
-000890 01 REM PIC 9V99. 
-
-000900 PROCEDURE DIVISION.
-001000
-001010 MOVE "MORE STUFF" TO SAMPLEDATA
-001015 MOVE "123" TO SAMPLEDATA
-001020 MOVE 123 TO SAMPLEDATA
-001025 DISPLAY SAMPLEDATA
-001030 DISPLAY PAYCHECK
-001035 MOVE "001Bob Smith           09262022" TO CUSTOMER
-001040 DISPLAY CUSTOMNAME
-001045 DISPLAY DOB "/" MOB "/" YOB
-001050 
-
-002000 STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MOVE-FEATURE-TEST.
+000030 AUTHOR. AMBER OLSEN.
+000040 DATE-WRITTEN. SEPTEMBER 20TH 2022.
+000050 ENVIRONMENT DIVISION.
+
+000060 INPUT-OUTPUT SECTION.
+000070 FILE-CONTROL.
+000080     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000090         ORGANIZATION IS INDEXED
+000100         ACCESS MODE IS DYNAMIC
+000110         RECORD KEY IS IDENT OF CUSTOMER-MASTER-RECORD
+000120         FILE STATUS IS WS-CUSTMAST-STATUS.
+000130     SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO CUSTEXT
+000140         ORGANIZATION IS SEQUENTIAL
+000150         FILE STATUS IS WS-CUSTEXT-STATUS.
+000160     SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPRPT
+000170         ORGANIZATION IS SEQUENTIAL
+000180         FILE STATUS IS WS-EXCPRPT-STATUS.
+000190     SELECT CUSTOMER-REPORT-FILE ASSIGN TO CUSTRPT
+000200         ORGANIZATION IS SEQUENTIAL
+000210         FILE STATUS IS WS-CUSTRPT-STATUS.
+000220     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS DYNAMIC
+000250         RECORD KEY IS CHKPT-IDENT
+000260         FILE STATUS IS WS-CHKPT-STATUS.
+000270     SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS WS-TRAN-STATUS.
+
+000300 DATA DIVISION.
+
+000310 FILE SECTION.
+
+000320 FD  CUSTOMER-MASTER-FILE
+000330     LABEL RECORDS ARE STANDARD.
+000340 01  CUSTOMER-MASTER-RECORD.
+000350     COPY CUSTREC.
+
+000360 FD  CUSTOMER-EXTRACT-FILE
+000370     LABEL RECORDS ARE STANDARD.
+000380 01  CUSTOMER-EXTRACT-RECORD.
+000390     COPY CUSTEXTR.
+
+000400 FD  EXCEPTION-REPORT-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420 01  EXCEPTION-REPORT-RECORD PIC X(132).
+
+000430 FD  CUSTOMER-REPORT-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  CUSTOMER-REPORT-RECORD PIC X(132).
+
+000460 FD  CHECKPOINT-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  CHECKPOINT-FILE-RECORD.
+000490     05 CHKPT-IDENT PIC 9(3).
+000500     05 CHKPT-RUN-DATE PIC 9(8).
+000510     05 CHKPT-RECORDS-LOADED PIC 9(7).
+
+000520 FD  TRANSACTION-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  TRANSACTION-RECORD.
+000550     05 TRAN-IDENT PIC 9(3).
+000560     05 TRAN-TYPE PIC X.
+000570     05 TRAN-AMOUNT PIC 9(5)V99.
+
+000580 WORKING-STORAGE SECTION.
+000590 01 SAMPLEDATA PIC X(10) VALUE "STUFF".
+000600 01 JUSTLETTERS PIC AAA VALUE "ABC".
+000610 01 JUSTNUMS PIC 9(4) VALUE 1234.
+      *>BELOW, THE 'V' AFTER THE () MEANS DECIMAL PLACES
+000620 01 PAYCHECK PIC 9(4)V99 VALUE 97.50.
+000630
+
+000640 01 WS-CUSTOMER-RECORD.
+000650     COPY CUSTREC.
+
+000660 01 WS-EXTRACT-RECORD.
+000670     COPY CUSTEXTR.
+
+000680 01 NUM1 PIC 9 VALUE 5.
+000690 01 NUM2 PIC 9 VALUE 4.
+000700 01 NUM3 PIC 9 VALUE 2.
+000710 01 ANS PIC S9(4)V99 VALUE 0.
+000720 01 REM PIC 9V99.
+
+      *>--------------------------------------------------------
+      *> CUSTOMER MASTER LOAD / VALIDATION / REPORTING WORK AREAS
+      *>--------------------------------------------------------
+000730 01 WS-FILE-STATUS-GROUP.
+000740     05 WS-CUSTMAST-STATUS PIC XX VALUE "00".
+000750        88 CUSTMAST-OK VALUE "00".
+000760     05 WS-CUSTEXT-STATUS PIC XX VALUE "00".
+000770        88 CUSTEXT-OK VALUE "00".
+000780     05 WS-EXCPRPT-STATUS PIC XX VALUE "00".
+000790        88 EXCPRPT-OK VALUE "00".
+000800     05 WS-CUSTRPT-STATUS PIC XX VALUE "00".
+000810        88 CUSTRPT-OK VALUE "00".
+000820     05 WS-CHKPT-STATUS PIC XX VALUE "00".
+000830        88 CHKPT-OK VALUE "00".
+000840        88 CHKPT-NOT-FOUND VALUE "35".
+000850     05 WS-TRAN-STATUS PIC XX VALUE "00".
+000860        88 TRAN-OK VALUE "00".
+
+000870 01 WS-SWITCHES.
+000880     05 WS-RESTART-SWITCH PIC X VALUE 'N'.
+000890        88 RESTART-REQUESTED VALUE 'Y'.
+000900     05 WS-CUSTEXT-EOF-SWITCH PIC X VALUE 'N'.
+000910        88 CUSTEXT-AT-END VALUE 'Y'.
+000920     05 WS-MASTER-NEW-SWITCH PIC X VALUE 'N'.
+000930        88 CUSTOMER-IS-NEW VALUE 'Y'.
+000940     05 WS-VALID-RECORD-SWITCH PIC X VALUE 'Y'.
+000950        88 RECORD-IS-VALID VALUE 'Y'.
+000960        88 RECORD-IS-INVALID VALUE 'N'.
+000970     05 WS-TRAN-EOF-SWITCH PIC X VALUE 'N'.
+000980        88 TRAN-AT-END VALUE 'Y'.
+000990     05 WS-TRAN-OPEN-SWITCH PIC X VALUE 'N'.
+001000        88 TRAN-FILE-OPEN VALUE 'Y'.
+
+001010 01 WS-COUNTS.
+001020     05 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+001030     05 WS-RECORDS-LOADED PIC 9(7) VALUE ZERO.
+001040     05 WS-RECORDS-REJECTED PIC 9(7) VALUE ZERO.
+001050     05 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+001060     05 WS-SINCE-LAST-CHECKPOINT PIC 9(5) VALUE ZERO.
+
+001070 01 WS-RUN-PARAMETERS.
+001080     05 WS-RUN-DATE PIC 9(8) VALUE ZERO.
+001090     05 WS-RUN-DATE-PARTS REDEFINES WS-RUN-DATE.
+001100         10 WS-RUN-YEAR PIC 9(4).
+001110         10 WS-RUN-MONTH PIC 99.
+001120         10 WS-RUN-DAY PIC 99.
+001130     05 WS-RESTART-IDENT PIC 9(3) VALUE ZERO.
+001140     05 WS-PARM-RUN-DATE PIC X(8) VALUE SPACES.
+001150     05 WS-PARM-RESTART-IDENT PIC X(3) VALUE SPACES.
+001160     05 WS-PARM-LOW-IDENT PIC X(3) VALUE SPACES.
+001170     05 WS-PARM-HIGH-IDENT PIC X(3) VALUE SPACES.
+
+001180 01 WS-CURRENT-DATE-FIELDS.
+001190     05 WS-SYSTEM-DATE.
+001200         10 WS-SYSTEM-YEAR PIC 9(4).
+001210         10 WS-SYSTEM-MONTH PIC 99.
+001220         10 WS-SYSTEM-DAY PIC 99.
+
+001230 01 WS-VALIDATION-WORK.
+001240     05 WS-DAYS-IN-MONTH PIC 99 VALUE ZERO.
+001250     05 WS-MIN-BIRTH-YEAR PIC 9(4) VALUE ZERO.
+001260     05 WS-MAX-BIRTH-YEAR PIC 9(4) VALUE ZERO.
+001270     05 WS-BIRTH-YEAR PIC 9(4) VALUE ZERO.
+001280     05 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+
+001290 01 WS-AGE-WORK.
+001300     05 WS-CALC-AGE PIC 9(3) VALUE ZERO.
+
+001310 01 WS-MOVE-CHECK.
+001320     05 WS-MC-FIELD-NAME PIC X(15) VALUE SPACES.
+001330     05 WS-MC-SENT-VALUE PIC X(32) VALUE SPACES.
+001340     05 WS-MC-RESULT-VALUE PIC X(32) VALUE SPACES.
+001350     05 WS-MC-TARGET-LEN PIC 9(4) VALUE ZERO.
+001360     05 WS-MC-SENT-LEN PIC 9(4) VALUE ZERO.
+001370     05 WS-MC-TRUNCATED-SWITCH PIC X VALUE 'N'.
+001380        88 MOVE-WAS-TRUNCATED VALUE 'Y'.
+
+001390 01 WS-PRORATION-WORK.
+001400     05 WS-PRORATE-FACTOR PIC 9 VALUE ZERO.
+
+001410 01 WS-POSTING-WORK.
+001420     05 WS-POST-DEBIT-AMT PIC S9(5)V99 VALUE ZERO.
+001430     05 WS-POST-CREDIT-AMT PIC S9(5)V99 VALUE ZERO.
+
+001440 01 WS-REPORT-WORK.
+001450     05 WS-REPORT-LOW-IDENT PIC 9(3) VALUE ZERO.
+001460     05 WS-REPORT-HIGH-IDENT PIC 9(3) VALUE 999.
+001470     05 WS-FORMATTED-DOB PIC X(10) VALUE SPACES.
+001480     05 WS-BALANCE-DISPLAY PIC -(6)9.99.
+001490     05 WS-EXCEPTION-LINE PIC X(132) VALUE SPACES.
+001500     05 WS-REPORT-LINE PIC X(132) VALUE SPACES.
+
+001510 LINKAGE SECTION.
+001520 01 LK-PARM-AREA.
+001530     05 LK-PARM-LENGTH PIC S9(4) COMP.
+001540     05 LK-PARM-TEXT PIC X(80).
+
+001550 PROCEDURE DIVISION USING LK-PARM-AREA.
+
+001560 0000-MAIN-LOGIC.
+001570     PERFORM 1000-INITIALIZE
+001580     PERFORM 2000-DEMONSTRATE-MOVES
+001590     PERFORM 3000-PRORATE-PAYCHECK
+001600     PERFORM 4000-LOAD-CUSTOMER-MASTER
+001610     PERFORM 9000-TERMINATE
+001620     STOP RUN.
+
+      *>--------------------------------------------------------
+      *>INITIALIZATION
+      *>--------------------------------------------------------
+001630 1000-INITIALIZE.
+001640     PERFORM 1100-GET-RUN-PARAMETERS
+001650     OPEN OUTPUT EXCEPTION-REPORT-FILE
+001660     IF NOT EXCPRPT-OK
+001670         DISPLAY "EXCEPTION REPORT OPEN FAILED, STATUS="
+001680             WS-EXCPRPT-STATUS
+001690         MOVE 16 TO RETURN-CODE
+001700         STOP RUN
+001710     END-IF
+001720     OPEN OUTPUT CUSTOMER-REPORT-FILE
+001730     IF NOT CUSTRPT-OK
+001740         DISPLAY "CUSTOMER REPORT OPEN FAILED, STATUS="
+001750             WS-CUSTRPT-STATUS
+001760         MOVE 16 TO RETURN-CODE
+001770         STOP RUN
+001780     END-IF
+001790     PERFORM 1200-OPEN-CUSTOMER-MASTER
+001800     PERFORM 1250-OPEN-CUSTOMER-EXTRACT
+001810     PERFORM 1300-OPEN-CHECKPOINT-FILE
+001820     PERFORM 1350-OPEN-TRANSACTION-FILE
+001830     IF RESTART-REQUESTED
+001840         PERFORM 1500-VALIDATE-RESTART-POINT
+001850     END-IF
+001860     IF RESTART-REQUESTED
+001870         PERFORM 1420-WRITE-RESUME-MARKER
+001880     ELSE
+001890         PERFORM 1400-WRITE-REPORT-HEADERS
+001900     END-IF.
+
+001910 1100-GET-RUN-PARAMETERS.
+001920     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+001930     MOVE WS-SYSTEM-DATE TO WS-RUN-DATE
+001940     IF LK-PARM-LENGTH > ZERO
+001950         UNSTRING LK-PARM-TEXT(1:LK-PARM-LENGTH)
+001960             DELIMITED BY ","
+001970             INTO WS-PARM-RUN-DATE WS-PARM-RESTART-IDENT
+001980                  WS-PARM-LOW-IDENT WS-PARM-HIGH-IDENT
+001990         END-UNSTRING
+002000         IF WS-PARM-RUN-DATE NUMERIC AND
+002010            WS-PARM-RUN-DATE NOT = ZERO
+002020             MOVE WS-PARM-RUN-DATE TO WS-RUN-DATE
+002030         END-IF
+002040         IF WS-PARM-RESTART-IDENT NUMERIC AND
+002050            WS-PARM-RESTART-IDENT NOT = ZERO
+002060             MOVE WS-PARM-RESTART-IDENT TO WS-RESTART-IDENT
+002070             SET RESTART-REQUESTED TO TRUE
+002080         END-IF
+002090         IF WS-PARM-LOW-IDENT NUMERIC
+002100             MOVE WS-PARM-LOW-IDENT TO WS-REPORT-LOW-IDENT
+002110         END-IF
+002120         IF WS-PARM-HIGH-IDENT NUMERIC AND
+002130            WS-PARM-HIGH-IDENT NOT = ZERO
+002140             MOVE WS-PARM-HIGH-IDENT TO WS-REPORT-HIGH-IDENT
+002150         END-IF
+002160     END-IF.
+
+002170 1200-OPEN-CUSTOMER-MASTER.
+      *>CUSTMAST IS A PERSISTENT FILE OPS PRE-CREATES ONCE VIA IDCAMS;
+      *>UNLIKE CHKPT BELOW, THERE IS NO FIRST-RUN BOOTSTRAP HERE SINCE
+      *>THE JCL ALLOCATES CUSTMAST DISP=OLD.
+002180     OPEN I-O CUSTOMER-MASTER-FILE
+002190     IF NOT CUSTMAST-OK
+002200         DISPLAY "CUSTOMER MASTER OPEN FAILED, STATUS="
+002210             WS-CUSTMAST-STATUS
+002220         MOVE 16 TO RETURN-CODE
+002230         STOP RUN
+002240     END-IF.
+
+002250 1250-OPEN-CUSTOMER-EXTRACT.
+002260     OPEN INPUT CUSTOMER-EXTRACT-FILE
+002270     IF NOT CUSTEXT-OK
+002280         DISPLAY "CUSTOMER EXTRACT OPEN FAILED, STATUS="
+002290             WS-CUSTEXT-STATUS
+002300         MOVE 16 TO RETURN-CODE
+002310         STOP RUN
+002320     END-IF
+002330     PERFORM 1260-READ-NEXT-EXTRACT-RECORD.
+
+002340 1260-READ-NEXT-EXTRACT-RECORD.
+002350     IF NOT CUSTEXT-AT-END
+002360         READ CUSTOMER-EXTRACT-FILE INTO WS-EXTRACT-RECORD
+002370             AT END
+002380                 SET CUSTEXT-AT-END TO TRUE
+002390         END-READ
+002400     END-IF.
+
+002410 1300-OPEN-CHECKPOINT-FILE.
+002420     OPEN I-O CHECKPOINT-FILE
+002430     IF CHKPT-NOT-FOUND
+002440         OPEN OUTPUT CHECKPOINT-FILE
+002450         CLOSE CHECKPOINT-FILE
+002460         OPEN I-O CHECKPOINT-FILE
+002470        ELSE
+002480         IF NOT CHKPT-OK
+002490             DISPLAY "CHECKPOINT FILE OPEN FAILED, STATUS="
+002500                 WS-CHKPT-STATUS
+002510             MOVE 16 TO RETURN-CODE
+002520             STOP RUN
+002530         END-IF
+002540     END-IF.
+
+002550 1350-OPEN-TRANSACTION-FILE.
+002560     OPEN INPUT TRANSACTION-FILE
+002570     IF NOT TRAN-OK
+002580         SET TRAN-AT-END TO TRUE
+002590     ELSE
+002600         SET TRAN-FILE-OPEN TO TRUE
+002610         PERFORM 1360-READ-NEXT-TRANSACTION
+002620     END-IF.
+
+002630 1360-READ-NEXT-TRANSACTION.
+002640     IF NOT TRAN-AT-END
+002650         READ TRANSACTION-FILE
+002660             AT END
+002670                 SET TRAN-AT-END TO TRUE
+002680         END-READ
+002690     END-IF.
+
+002700 1400-WRITE-REPORT-HEADERS.
+002710     MOVE SPACES TO WS-REPORT-LINE
+002720     STRING "CUSTOMER INQUIRY REPORT - RUN DATE " WS-RUN-DATE
+002730         DELIMITED BY SIZE INTO WS-REPORT-LINE
+002740     END-STRING
+002750     WRITE CUSTOMER-REPORT-RECORD FROM WS-REPORT-LINE
+002760     MOVE SPACES TO WS-REPORT-LINE
+002770     STRING "ID  NAME                 DOB        BALANCE    BAND"
+002780         DELIMITED BY SIZE INTO WS-REPORT-LINE
+002790     END-STRING
+002800     WRITE CUSTOMER-REPORT-RECORD FROM WS-REPORT-LINE
+002810     MOVE SPACES TO WS-EXCEPTION-LINE
+002820     STRING "EXCEPTION / AUDIT REPORT - RUN DATE " WS-RUN-DATE
+002830         DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+002840     END-STRING
+002850     WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-LINE.
+
+002860 1420-WRITE-RESUME-MARKER.
+002870     MOVE SPACES TO WS-REPORT-LINE
+002880     STRING "CUSTOMER INQUIRY REPORT RESUMED - DATE "
+002890         WS-RUN-DATE
+002900         " AFTER IDENT " WS-RESTART-IDENT
+002910         DELIMITED BY SIZE INTO WS-REPORT-LINE
+002920     END-STRING
+002930     WRITE CUSTOMER-REPORT-RECORD FROM WS-REPORT-LINE
+002940     MOVE SPACES TO WS-EXCEPTION-LINE
+002950     STRING "EXCEPTION / AUDIT REPORT RESUMED - DATE "
+002960         WS-RUN-DATE
+002970         " AFTER IDENT " WS-RESTART-IDENT
+002980         DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+002990     END-STRING
+003000     WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-LINE.
+
+003010 1500-VALIDATE-RESTART-POINT.
+003020     MOVE WS-RESTART-IDENT TO CHKPT-IDENT
+003030     READ CHECKPOINT-FILE
+003040         KEY IS CHKPT-IDENT
+003050         INVALID KEY
+003060             DISPLAY "RESTART IDENT NOT ON CHECKPOINT FILE: "
+003070                 WS-RESTART-IDENT
+003080             MOVE ZERO TO WS-RESTART-IDENT
+003090             MOVE 'N' TO WS-RESTART-SWITCH
+003100         NOT INVALID KEY
+003110             IF CHKPT-RUN-DATE NOT = WS-RUN-DATE
+003120                 DISPLAY "RESTART IDENT " WS-RESTART-IDENT
+003130                     " BELONGS TO A DIFFERENT RUN DATE: "
+003140                     CHKPT-RUN-DATE
+003150                 MOVE ZERO TO WS-RESTART-IDENT
+003160                 MOVE 'N' TO WS-RESTART-SWITCH
+003170             ELSE
+003180                 DISPLAY "RESTARTING LOAD AFTER IDENT "
+003190                     WS-RESTART-IDENT
+003200             END-IF
+003210     END-READ.
+
+      *>--------------------------------------------------------
+      *>LEGACY MOVE DEMONSTRATIONS, NOW WITH EXCEPTION CHECKING
+      *>--------------------------------------------------------
+003220 2000-DEMONSTRATE-MOVES.
+003230     MOVE "MORE STUFF" TO SAMPLEDATA
+003240     MOVE "SAMPLEDATA" TO WS-MC-FIELD-NAME
+003250     MOVE "MORE STUFF" TO WS-MC-SENT-VALUE
+003260     MOVE SAMPLEDATA TO WS-MC-RESULT-VALUE
+003270     MOVE 10 TO WS-MC-TARGET-LEN
+003280     PERFORM 7500-CHECK-MOVE-EXCEPTION
+
+003290     MOVE "123" TO SAMPLEDATA
+003300     MOVE "SAMPLEDATA" TO WS-MC-FIELD-NAME
+003310     MOVE "123" TO WS-MC-SENT-VALUE
+003320     MOVE SAMPLEDATA TO WS-MC-RESULT-VALUE
+003330     MOVE 10 TO WS-MC-TARGET-LEN
+003340     PERFORM 7500-CHECK-MOVE-EXCEPTION
+
+003350     MOVE 123 TO SAMPLEDATA
+003360     MOVE "SAMPLEDATA" TO WS-MC-FIELD-NAME
+003370     MOVE "123" TO WS-MC-SENT-VALUE
+003380     MOVE SAMPLEDATA TO WS-MC-RESULT-VALUE
+003390     MOVE 10 TO WS-MC-TARGET-LEN
+003400     PERFORM 7500-CHECK-MOVE-EXCEPTION
+
+003410     MOVE "STUFF THAT WILL NOT FIT" TO SAMPLEDATA
+003420     MOVE "SAMPLEDATA" TO WS-MC-FIELD-NAME
+003430     MOVE "STUFF THAT WILL NOT FIT" TO WS-MC-SENT-VALUE
+003440     MOVE SAMPLEDATA TO WS-MC-RESULT-VALUE
+003450     MOVE 10 TO WS-MC-TARGET-LEN
+003460     PERFORM 7500-CHECK-MOVE-EXCEPTION
+
+003470     DISPLAY SAMPLEDATA
+003480     DISPLAY PAYCHECK.
+
+      *>--------------------------------------------------------
+      *>PAYROLL PRORATION - DIVIDES PAYCHECK OVER A FACTOR
+      *>--------------------------------------------------------
+003490 3000-PRORATE-PAYCHECK.
+003500     MOVE NUM1 TO WS-PRORATE-FACTOR
+003510     PERFORM 3100-COMPUTE-PRORATION
+003520     MOVE NUM2 TO WS-PRORATE-FACTOR
+003530     PERFORM 3100-COMPUTE-PRORATION
+003540     MOVE NUM3 TO WS-PRORATE-FACTOR
+003550     PERFORM 3100-COMPUTE-PRORATION.
+
+003560 3100-COMPUTE-PRORATION.
+003570     IF WS-PRORATE-FACTOR = ZERO
+003580         DISPLAY "PRORATION FACTOR IS ZERO - SKIPPING"
+003590     ELSE
+003600         DIVIDE PAYCHECK BY WS-PRORATE-FACTOR
+003610             GIVING ANS REMAINDER REM
+003620         DISPLAY "PAYCHECK " PAYCHECK " OVER " WS-PRORATE-FACTOR
+003630             " PERIODS: RATE=" ANS " REMAINDER=" REM
+003640     END-IF.
+
+      *>--------------------------------------------------------
+      *>CUSTOMER MASTER BATCH LOAD
+      *>--------------------------------------------------------
+003650 4000-LOAD-CUSTOMER-MASTER.
+003660     IF RESTART-REQUESTED
+003670         PERFORM 4050-SKIP-TO-RESTART-POINT
+003680     END-IF
+003690     PERFORM UNTIL CUSTEXT-AT-END
+003700         ADD 1 TO WS-RECORDS-READ
+003710         PERFORM 4100-PROCESS-CUSTOMER-RECORD
+003720         PERFORM 1260-READ-NEXT-EXTRACT-RECORD
+003730     END-PERFORM
+003740     PERFORM 5900-DRAIN-REMAINING-TRANSACTIONS.
+
+003750 4050-SKIP-TO-RESTART-POINT.
+003760     PERFORM UNTIL CUSTEXT-AT-END
+003770        OR IDENT OF WS-EXTRACT-RECORD > WS-RESTART-IDENT
+003780         PERFORM 1260-READ-NEXT-EXTRACT-RECORD
+003790     END-PERFORM
+003800     PERFORM 4075-SKIP-TRANSACTIONS-TO-RESTART-POINT.
+
+003810 4075-SKIP-TRANSACTIONS-TO-RESTART-POINT.
+003820     PERFORM UNTIL TRAN-AT-END
+003830        OR TRAN-IDENT > WS-RESTART-IDENT
+003840         PERFORM 1360-READ-NEXT-TRANSACTION
+003850     END-PERFORM.
+
+003860 4100-PROCESS-CUSTOMER-RECORD.
+003870     MOVE IDENT OF WS-EXTRACT-RECORD
+003880         TO IDENT OF WS-CUSTOMER-RECORD
+003890     MOVE CUSTOMNAME OF WS-EXTRACT-RECORD
+003900         TO CUSTOMNAME OF WS-CUSTOMER-RECORD
+003910     MOVE DATEOFBIRTH OF WS-EXTRACT-RECORD
+003920         TO DATEOFBIRTH OF WS-CUSTOMER-RECORD
+003930     PERFORM 4200-VALIDATE-DATE-OF-BIRTH
+003940     IF RECORD-IS-VALID
+003950         PERFORM 4150-READ-OR-ADD-MASTER-RECORD
+003960         PERFORM 5000-POST-ACCOUNT-ACTIVITY
+003970         PERFORM 6000-DERIVE-AGE-BAND
+003980         PERFORM 4160-SAVE-MASTER-RECORD
+003990         ADD 1 TO WS-RECORDS-LOADED
+004000         PERFORM 8000-WRITE-CUSTOMER-REPORT-LINE
+004010         PERFORM 7000-CHECKPOINT-IF-NEEDED
+004020     ELSE
+004030         ADD 1 TO WS-RECORDS-REJECTED
+004040         PERFORM 4900-WRITE-REJECTED-RECORD
+004050     END-IF.
+
+004060 4150-READ-OR-ADD-MASTER-RECORD.
+004070     MOVE IDENT OF WS-CUSTOMER-RECORD
+004080         TO IDENT OF CUSTOMER-MASTER-RECORD
+004090     READ CUSTOMER-MASTER-FILE
+004100         KEY IS IDENT OF CUSTOMER-MASTER-RECORD
+004110         INVALID KEY
+004120             SET CUSTOMER-IS-NEW TO TRUE
+004130             MOVE ZERO TO ACCOUNT-BALANCE OF WS-CUSTOMER-RECORD
+004140         NOT INVALID KEY
+004150             MOVE 'N' TO WS-MASTER-NEW-SWITCH
+004160             MOVE ACCOUNT-BALANCE OF CUSTOMER-MASTER-RECORD
+004170                 TO ACCOUNT-BALANCE OF WS-CUSTOMER-RECORD
+004180     END-READ.
+
+004190 4160-SAVE-MASTER-RECORD.
+004200     MOVE WS-CUSTOMER-RECORD TO CUSTOMER-MASTER-RECORD
+004210     IF CUSTOMER-IS-NEW
+004220         WRITE CUSTOMER-MASTER-RECORD
+004230             INVALID KEY
+004240                 DISPLAY "WRITE FAILED FOR IDENT "
+004250                     IDENT OF WS-CUSTOMER-RECORD
+004260         END-WRITE
+004270     ELSE
+004280         REWRITE CUSTOMER-MASTER-RECORD
+004290             INVALID KEY
+004300                 DISPLAY "REWRITE FAILED FOR IDENT "
+004310                     IDENT OF WS-CUSTOMER-RECORD
+004320         END-REWRITE
+004330     END-IF.
+
+      *>--------------------------------------------------------
+      *>DATE OF BIRTH VALIDATION
+      *>--------------------------------------------------------
+004340 4200-VALIDATE-DATE-OF-BIRTH.
+004350     SET RECORD-IS-VALID TO TRUE
+004360     MOVE SPACES TO WS-REJECT-REASON
+004370     IF MOB OF WS-CUSTOMER-RECORD < 1 OR
+004380        MOB OF WS-CUSTOMER-RECORD > 12
+004390         SET RECORD-IS-INVALID TO TRUE
+004400         STRING "INVALID MONTH OF BIRTH "
+004410             MOB OF WS-CUSTOMER-RECORD
+004420             DELIMITED BY SIZE INTO WS-REJECT-REASON
+004430         END-STRING
+004440     ELSE
+004450         PERFORM 4210-DETERMINE-DAYS-IN-MONTH
+004460         IF DOB OF WS-CUSTOMER-RECORD < 1 OR
+004470            DOB OF WS-CUSTOMER-RECORD > WS-DAYS-IN-MONTH
+004480             SET RECORD-IS-INVALID TO TRUE
+004490             STRING "INVALID DAY OF BIRTH "
+004500                 DOB OF WS-CUSTOMER-RECORD " FOR MONTH "
+004510                 MOB OF WS-CUSTOMER-RECORD
+004520                 DELIMITED BY SIZE INTO WS-REJECT-REASON
+004530             END-STRING
+004540         END-IF
+004550     END-IF
+004560     IF RECORD-IS-VALID
+004570         COMPUTE WS-MIN-BIRTH-YEAR = WS-RUN-YEAR - 110
+004580         MOVE WS-RUN-YEAR TO WS-MAX-BIRTH-YEAR
+004590         IF YOB OF WS-CUSTOMER-RECORD < WS-MIN-BIRTH-YEAR OR
+004600            YOB OF WS-CUSTOMER-RECORD > WS-MAX-BIRTH-YEAR
+004610             SET RECORD-IS-INVALID TO TRUE
+004620             STRING "INVALID YEAR OF BIRTH "
+004630                 YOB OF WS-CUSTOMER-RECORD
+004640                 DELIMITED BY SIZE INTO WS-REJECT-REASON
+004650             END-STRING
+004660         END-IF
+004670     END-IF.
+
+004680 4210-DETERMINE-DAYS-IN-MONTH.
+004690     MOVE YOB OF WS-CUSTOMER-RECORD TO WS-BIRTH-YEAR
+004700     EVALUATE MOB OF WS-CUSTOMER-RECORD
+004710         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+004720             MOVE 31 TO WS-DAYS-IN-MONTH
+004730         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+004740             MOVE 30 TO WS-DAYS-IN-MONTH
+004750         WHEN 2
+004760             IF FUNCTION MOD(WS-BIRTH-YEAR, 4) = 0 AND
+004770                (FUNCTION MOD(WS-BIRTH-YEAR, 100) NOT = 0 OR
+004780                 FUNCTION MOD(WS-BIRTH-YEAR, 400) = 0)
+004790                 MOVE 29 TO WS-DAYS-IN-MONTH
+004800             ELSE
+004810                 MOVE 28 TO WS-DAYS-IN-MONTH
+004820             END-IF
+004830         WHEN OTHER
+004840             MOVE 31 TO WS-DAYS-IN-MONTH
+004850     END-EVALUATE.
+
+004860 4900-WRITE-REJECTED-RECORD.
+004870     MOVE SPACES TO WS-EXCEPTION-LINE
+004880     STRING "VALIDATION REJECT: IDENT="
+004890         IDENT OF WS-CUSTOMER-RECORD
+004900         " NAME=" CUSTOMNAME OF WS-CUSTOMER-RECORD
+004910         " REASON=" WS-REJECT-REASON
+004920         DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+004930     END-STRING
+004940     WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-LINE.
+
+      *>--------------------------------------------------------
+      *>ACCOUNT BALANCE POSTING
+      *>--------------------------------------------------------
+004950 5000-POST-ACCOUNT-ACTIVITY.
+004960     MOVE ZERO TO WS-POST-DEBIT-AMT
+004970     MOVE ZERO TO WS-POST-CREDIT-AMT
+004980     PERFORM UNTIL TRAN-AT-END
+004990        OR TRAN-IDENT > IDENT OF WS-CUSTOMER-RECORD
+005000         IF TRAN-IDENT < IDENT OF WS-CUSTOMER-RECORD
+005010             PERFORM 5050-WRITE-ORPHAN-TRANSACTION-FLAG
+005020         ELSE
+005030             EVALUATE TRAN-TYPE
+005040                 WHEN "D"
+005050                     ADD TRAN-AMOUNT TO WS-POST-DEBIT-AMT
+005060                 WHEN "C"
+005070                     ADD TRAN-AMOUNT TO WS-POST-CREDIT-AMT
+005080             END-EVALUATE
+005090         END-IF
+005100         PERFORM 1360-READ-NEXT-TRANSACTION
+005110     END-PERFORM
+005120     ADD WS-POST-DEBIT-AMT
+005130         TO ACCOUNT-BALANCE OF WS-CUSTOMER-RECORD
+005140     SUBTRACT WS-POST-CREDIT-AMT
+005150         FROM ACCOUNT-BALANCE OF WS-CUSTOMER-RECORD
+005160     IF ACCOUNT-BALANCE OF WS-CUSTOMER-RECORD < ZERO
+005170         PERFORM 5100-WRITE-NEGATIVE-BALANCE-FLAG
+005180     END-IF.
+
+005190 5050-WRITE-ORPHAN-TRANSACTION-FLAG.
+005200     MOVE SPACES TO WS-EXCEPTION-LINE
+005210     STRING "ORPHAN TRANSACTION: IDENT="
+005220         TRAN-IDENT " TYPE=" TRAN-TYPE
+005230         " AMOUNT=" TRAN-AMOUNT
+005240         DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+005250     END-STRING
+005260     WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-LINE.
+
+005270 5100-WRITE-NEGATIVE-BALANCE-FLAG.
+005280     MOVE ACCOUNT-BALANCE OF WS-CUSTOMER-RECORD
+005290         TO WS-BALANCE-DISPLAY
+005300     MOVE SPACES TO WS-EXCEPTION-LINE
+005310     STRING "NEGATIVE BALANCE: IDENT="
+005320         IDENT OF WS-CUSTOMER-RECORD
+005330         " NAME=" CUSTOMNAME OF WS-CUSTOMER-RECORD
+005340         " BALANCE=" WS-BALANCE-DISPLAY
+005350         DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+005360     END-STRING
+005370     WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-LINE.
+
+005380 5900-DRAIN-REMAINING-TRANSACTIONS.
+005390     PERFORM UNTIL TRAN-AT-END
+005400         PERFORM 5050-WRITE-ORPHAN-TRANSACTION-FLAG
+005410         PERFORM 1360-READ-NEXT-TRANSACTION
+005420     END-PERFORM.
+
+      *>--------------------------------------------------------
+      *>AGE BAND SEGMENTATION
+      *>--------------------------------------------------------
+005430 6000-DERIVE-AGE-BAND.
+005440     COMPUTE WS-CALC-AGE =
+005450         WS-RUN-YEAR - YOB OF WS-CUSTOMER-RECORD
+005460     IF MOB OF WS-CUSTOMER-RECORD > WS-RUN-MONTH OR
+005470        (MOB OF WS-CUSTOMER-RECORD = WS-RUN-MONTH AND
+005480         DOB OF WS-CUSTOMER-RECORD > WS-RUN-DAY)
+005490         SUBTRACT 1 FROM WS-CALC-AGE
+005500     END-IF
+005510     EVALUATE TRUE
+005520         WHEN WS-CALC-AGE < 18
+005530             SET AGE-BAND-UNDER-18 OF WS-CUSTOMER-RECORD TO TRUE
+005540         WHEN WS-CALC-AGE < 35
+005550             SET AGE-BAND-18-TO-34 OF WS-CUSTOMER-RECORD TO TRUE
+005560         WHEN WS-CALC-AGE < 55
+005570             SET AGE-BAND-35-TO-54 OF WS-CUSTOMER-RECORD TO TRUE
+005580         WHEN OTHER
+005590             SET AGE-BAND-55-PLUS OF WS-CUSTOMER-RECORD TO TRUE
+005600     END-EVALUATE.
+
+      *>--------------------------------------------------------
+      *>RESTART / CHECKPOINT
+      *>--------------------------------------------------------
+005610 7000-CHECKPOINT-IF-NEEDED.
+005620     ADD 1 TO WS-SINCE-LAST-CHECKPOINT
+005630     IF WS-SINCE-LAST-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+005640         PERFORM 7100-WRITE-CHECKPOINT-RECORD
+005650         MOVE ZERO TO WS-SINCE-LAST-CHECKPOINT
+005660     END-IF.
+
+005670 7100-WRITE-CHECKPOINT-RECORD.
+005680     MOVE IDENT OF WS-CUSTOMER-RECORD TO CHKPT-IDENT
+005690     MOVE WS-RUN-DATE TO CHKPT-RUN-DATE
+005700     MOVE WS-RECORDS-LOADED TO CHKPT-RECORDS-LOADED
+005710     WRITE CHECKPOINT-FILE-RECORD
+005720         INVALID KEY
+005730             REWRITE CHECKPOINT-FILE-RECORD
+005740     END-WRITE
+005750     DISPLAY "CHECKPOINT WRITTEN AT IDENT " CHKPT-IDENT.
+
+      *>--------------------------------------------------------
+      *>MOVE TRUNCATION / CONVERSION EXCEPTION CHECK
+      *>--------------------------------------------------------
+005760 7500-CHECK-MOVE-EXCEPTION.
+005770     MOVE 'N' TO WS-MC-TRUNCATED-SWITCH
+005780     COMPUTE WS-MC-SENT-LEN =
+005790         FUNCTION LENGTH(FUNCTION TRIM(WS-MC-SENT-VALUE))
+005800     IF WS-MC-SENT-LEN > WS-MC-TARGET-LEN
+005810         MOVE 'Y' TO WS-MC-TRUNCATED-SWITCH
+005820     ELSE
+005830         IF FUNCTION TRIM(WS-MC-RESULT-VALUE) NOT =
+005840            FUNCTION TRIM(WS-MC-SENT-VALUE)
+005850             MOVE 'Y' TO WS-MC-TRUNCATED-SWITCH
+005860         END-IF
+005870     END-IF
+005880     IF MOVE-WAS-TRUNCATED
+005890         PERFORM 7600-WRITE-MOVE-EXCEPTION
+005900     END-IF.
+
+005910 7600-WRITE-MOVE-EXCEPTION.
+005920     MOVE SPACES TO WS-EXCEPTION-LINE
+005930     STRING "MOVE EXCEPTION: FIELD=" WS-MC-FIELD-NAME
+005940         " SENT=[" WS-MC-SENT-VALUE "]"
+005950         " RESULT=[" WS-MC-RESULT-VALUE "]"
+005960         DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+005970     END-STRING
+005980     WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-LINE.
+
+      *>--------------------------------------------------------
+      *>CUSTOMER INQUIRY REPORT
+      *>--------------------------------------------------------
+005990 8000-WRITE-CUSTOMER-REPORT-LINE.
+006000     IF IDENT OF WS-CUSTOMER-RECORD >= WS-REPORT-LOW-IDENT AND
+006010        IDENT OF WS-CUSTOMER-RECORD <= WS-REPORT-HIGH-IDENT
+006020         PERFORM 8100-FORMAT-DOB
+006030         MOVE ACCOUNT-BALANCE OF WS-CUSTOMER-RECORD
+006040             TO WS-BALANCE-DISPLAY
+006050         MOVE SPACES TO WS-REPORT-LINE
+006060         STRING IDENT OF WS-CUSTOMER-RECORD " "
+006070             CUSTOMNAME OF WS-CUSTOMER-RECORD " "
+006080             WS-FORMATTED-DOB " " WS-BALANCE-DISPLAY " "
+006090             AGE-BAND OF WS-CUSTOMER-RECORD
+006100             DELIMITED BY SIZE INTO WS-REPORT-LINE
+006110         END-STRING
+006120         WRITE CUSTOMER-REPORT-RECORD FROM WS-REPORT-LINE
+006130     END-IF.
+
+006140 8100-FORMAT-DOB.
+006150     MOVE SPACES TO WS-FORMATTED-DOB
+006160     STRING MOB OF WS-CUSTOMER-RECORD "/"
+006170         DOB OF WS-CUSTOMER-RECORD "/"
+006180         YOB OF WS-CUSTOMER-RECORD
+006190         DELIMITED BY SIZE INTO WS-FORMATTED-DOB
+006200     END-STRING.
+
+      *>--------------------------------------------------------
+      *>TERMINATION
+      *>--------------------------------------------------------
+006210 9000-TERMINATE.
+006220     CLOSE CUSTOMER-MASTER-FILE
+006230     CLOSE CUSTOMER-EXTRACT-FILE
+006240     CLOSE EXCEPTION-REPORT-FILE
+006250     CLOSE CUSTOMER-REPORT-FILE
+006260     CLOSE CHECKPOINT-FILE
+006270     IF TRAN-FILE-OPEN
+006280         CLOSE TRANSACTION-FILE
+006290     END-IF
+006300     DISPLAY "RECORDS READ:     " WS-RECORDS-READ
+006310     DISPLAY "RECORDS LOADED:   " WS-RECORDS-LOADED
+006320     DISPLAY "RECORDS REJECTED: " WS-RECORDS-REJECTED.
       *>PROGRAM NAME BELOW THIS LINE AT END OF "END PROGRAM"
       *>003000 END PROGRAM MOVE-FEATURE-TEST.
